@@ -2,59 +2,806 @@
        PROGRAM-ID. SkillAssessment.
 
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SKILL-MASTER-FILE ASSIGN TO "SKILLMST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Skillmst-Status.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Excprpt-Status.
+
+           SELECT PRINT-FILE ASSIGN TO "SKILLRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Print-Status.
+
+           SELECT HISTORY-FILE ASSIGN TO "HISTMST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-History-Status.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Checkpoint-Status.
+
+           SELECT EXTRACT-FILE ASSIGN TO "LMSEXTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Extract-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SKILL-MASTER-FILE.
+       01  SM-Skill-Record.
+           05 SM-Employee-Id      PIC X(6).
+           05 SM-Employee-Name    PIC X(20).
+           05 SM-Skill-Name       PIC X(20).
+           05 SM-Skill-Rating     PIC 9V9.
+           05 SM-Skill-Weight     PIC 9(2).
+
+       FD  EXCEPTION-FILE.
+       01  EX-Exception-Line      PIC X(80).
+
+       FD  PRINT-FILE.
+       01  PR-Line                PIC X(132).
+
+      * One row per skill per run; HH-Average-Rating is repeated on
+      * every row of a run so the history file stays flat/sequential.
+       FD  HISTORY-FILE.
+       01  HH-History-Record.
+           05 HH-Run-Date         PIC 9(8).
+           05 HH-Employee-Id      PIC X(6).
+           05 HH-Skill-Name       PIC X(20).
+           05 HH-Skill-Rating     PIC 9V9.
+           05 HH-Average-Rating   PIC 9(3)V9(2).
+
+      * Single-record checkpoint so a batch run that is interrupted can
+      * be restarted without reprocessing employees already completed.
+      * CK-Status 'P' means an employee group finished but the run is
+      * not yet complete; 'C' marks a fully-completed run.
+       FD  CHECKPOINT-FILE.
+       01  CK-Checkpoint-Record.
+           05 CK-Status           PIC X(1).
+           05 CK-Employee-Id      PIC X(6).
+      * Cumulative roster totals as of the last completed employee, so
+      * a restarted run's roster summary covers the whole batch window
+      * instead of just the employees reprocessed after the restart.
+           05 CK-Employee-Count   PIC 9(4).
+           05 CK-Roster-Total     PIC 9(7)V9(2).
+           05 CK-Exception-Count  PIC 9(4).
+
+      * Fixed-format extract picked up by the LMS to auto-enroll staff
+      * in training for any skill that came in below threshold.
+       FD  EXTRACT-FILE.
+       01  LX-Extract-Record.
+           05 LX-Employee-Id      PIC X(6).
+           05 LX-Employee-Name    PIC X(20).
+           05 LX-Skill-Name       PIC X(20).
+           05 LX-Skill-Rating     PIC 9V9.
+           05 LX-Average-Rating   PIC 9(3)V9(2).
+           05 LX-Below-Threshold  PIC X(1).
+
        WORKING-STORAGE SECTION.
        01 WS-Skill-Table.
            05 WS-Skill-Entry OCCURS 5 TIMES INDEXED BY IDX.
                10 WS-Skill-Name     PIC X(20).
-               10 WS-Skill-Rating   PIC 9.
+      * Widened to one decimal place so half-point scores (e.g. 7.5)
+      * can be recorded instead of being forced to a whole number.
+               10 WS-Skill-Rating   PIC 9V9.
+      * Per-skill importance weight, e.g. Debugging and File Handling
+      * are weighted higher so the average reflects what the job needs.
+               10 WS-Skill-Weight   PIC 9(2).
+      * Prior-run rating for this skill, looked up from HISTMST, so the
+      * trend (up/down/unchanged) can ride along when the table sorts.
+               10 WS-Prior-Rating   PIC 9V9.
+               10 WS-Has-Prior      PIC X(1) VALUE 'N'.
+      * Set to 'N' by VALIDATE-DATA for a non-numeric or out-of-range
+      * rating so the bad value is excluded from the weighted average
+      * and from the history/extract writes instead of polluting them.
+               10 WS-Skill-Valid    PIC X(1) VALUE 'Y'.
 
-       01 WS-Total-Rating         PIC 9(3) VALUE 0.
+       01 WS-Weighted-Total       PIC 9(5)V9(2) VALUE 0.
+       01 WS-Total-Weight         PIC 9(3) VALUE 0.
        01 WS-Average-Rating       PIC 9(3)V9(2).
-       01 WS-Count                PIC 9 VALUE 5.
+       01 WS-Count                PIC 9 VALUE 0.
+
+       01 WS-Employee-Id          PIC X(6).
+       01 WS-Employee-Name        PIC X(20).
+
+       01 WS-Skillmst-Status      PIC X(2).
+       01 WS-Skillmst-Eof         PIC X(1) VALUE 'N'.
+           88 END-OF-SKILLMST     VALUE 'Y'.
+
+       01 WS-Excprpt-Status       PIC X(2).
+       01 WS-Exception-Count      PIC 9(4) VALUE 0.
+       01 WS-Exception-Reason     PIC X(30).
+       01 WS-Exception-Line       PIC X(80) VALUE SPACES.
+
+      * Roster-wide totals for the batch summary.
+       01 WS-Employee-Count       PIC 9(4) VALUE 0.
+       01 WS-Roster-Total-Average PIC 9(7)V9(2) VALUE 0.
+       01 WS-Roster-Average       PIC 9(3)V9(2) VALUE 0.
+
+      * Paginated print report (SKILLRPT) replacing the console DISPLAY
+      * of assessment results, so the output can be routed to a printer
+      * or archived with the other monthly reports.
+       01 WS-Print-Status         PIC X(2).
+       01 WS-Print-Line           PIC X(132) VALUE SPACES.
+       01 WS-Page-Count           PIC 9(4) VALUE 0.
+       01 WS-Line-Count           PIC 9(3) VALUE 99.
+       01 WS-Lines-Per-Page       PIC 9(3) VALUE 55.
+
+       01 WS-Run-Date             PIC 9(8).
+       01 WS-Run-Date-R REDEFINES WS-Run-Date.
+           05 WS-Run-Year         PIC 9(4).
+           05 WS-Run-Month        PIC 9(2).
+           05 WS-Run-Day          PIC 9(2).
+       01 WS-Run-Date-Display     PIC X(10).
+
+       01 WS-Page-Number-Display  PIC ZZZ9.
+       01 WS-Rating-Bar           PIC X(10).
+       01 WS-Bar-Length           PIC 9(2).
+       01 WS-Bar-Idx              PIC 9(2).
+
+      * Numeric-edited display fields so the report shows a decimal
+      * point instead of raw digits with the implied V stripped out.
+       01 WS-Skill-Rating-Display    PIC 9.9.
+       01 WS-Average-Rating-Display  PIC ZZ9.99.
+       01 WS-Roster-Average-Display  PIC ZZ9.99.
+       01 WS-Employee-Count-Display  PIC ZZZ9.
+       01 WS-Exception-Count-Display PIC ZZZ9.
+
+      * Count of entries in WS-Skill-Table that VALIDATE-DATA did not
+      * flag; used after SORT-SKILL-TABLE pushes invalid entries to the
+      * bottom so the Top Skill/Development Area callout and bottom-row
+      * index only ever point at a valid rating.
+       01 WS-Valid-Count             PIC 9 VALUE 0.
+
+      * Working fields for sorting WS-Skill-Table strongest-to-weakest
+      * before it is printed.
+       01 WS-Sort-I               PIC 9.
+       01 WS-Sort-J               PIC 9.
+       01 WS-Swap-Name            PIC X(20).
+       01 WS-Swap-Rating          PIC 9V9.
+       01 WS-Swap-Weight          PIC 9(2).
+       01 WS-Swap-Prior-Rating    PIC 9V9.
+       01 WS-Swap-Has-Prior       PIC X(1).
+       01 WS-Swap-Valid           PIC X(1).
+
+      * Prior-run ratings for the current employee, looked up from
+      * HISTMST so PRINT-RESULTS can show an up/down/unchanged trend.
+       01 WS-History-Status       PIC X(2).
+       01 WS-History-Eof          PIC X(1) VALUE 'N'.
+           88 END-OF-HISTORY      VALUE 'Y'.
+       01 WS-Delta-Text           PIC X(11).
+
+      * Checkpoint fields supporting restart of an interrupted batch
+      * run; see LOAD-CHECKPOINT / SAVE-CHECKPOINT / FINALIZE-CHECKPOINT.
+       01 WS-Checkpoint-Status    PIC X(2).
+       01 WS-Restart-Employee-Id  PIC X(6) VALUE SPACES.
+       01 WS-Restart-Mode         PIC X(1) VALUE 'N'.
+           88 RESTART-IN-PROGRESS VALUE 'Y'.
+
+      * LMS extract: any skill rated below this is flagged so the LMS
+      * can auto-enroll the employee in training for it.
+       01 WS-Extract-Status       PIC X(2).
+       01 WS-Training-Threshold   PIC 9V9 VALUE 5.0.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           PERFORM INITIALIZE-DATA
-           PERFORM CALCULATE-AVERAGE
-           PERFORM DISPLAY-RESULTS
+      * LOAD-CHECKPOINT must run before OPEN-FILES: whether this is a
+      * restart determines whether the downstream report/extract files
+      * are extended (keeping the pre-abend employees' output) or
+      * truncated fresh.
+           PERFORM LOAD-CHECKPOINT
+           PERFORM OPEN-FILES
+           PERFORM SKIP-TO-RESTART-POINT
+           PERFORM PROCESS-EMPLOYEE UNTIL END-OF-SKILLMST
+           PERFORM PRINT-ROSTER-SUMMARY
+           PERFORM FINALIZE-CHECKPOINT
+           CLOSE SKILL-MASTER-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE PRINT-FILE
+           CLOSE EXTRACT-FILE
+           DISPLAY "SkillAssessment batch complete. See SKILLRPT.DAT."
            STOP RUN
       * The full-stop, terminating the paragraph was missing, corrected this!
            .
 
+       OPEN-FILES.
+           OPEN INPUT SKILL-MASTER-FILE
+           IF WS-Skillmst-Status NOT = "00"
+               DISPLAY "ERROR: CANNOT OPEN SKILLMST.DAT - STATUS "
+                   WS-Skillmst-Status
+               STOP RUN
+           END-IF
+
+      * On a restart, extend the existing report/exceptions/extract
+      * files so the prior (already-completed) employees' output
+      * survives; a fresh run starts each one over.
+           IF RESTART-IN-PROGRESS
+               OPEN EXTEND EXCEPTION-FILE
+               IF WS-Excprpt-Status NOT = "00"
+                   OPEN OUTPUT EXCEPTION-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           IF WS-Excprpt-Status NOT = "00"
+               DISPLAY "ERROR: CANNOT OPEN EXCPRPT.DAT - STATUS "
+                   WS-Excprpt-Status
+               STOP RUN
+           END-IF
+
+           IF RESTART-IN-PROGRESS
+               OPEN EXTEND PRINT-FILE
+               IF WS-Print-Status NOT = "00"
+                   OPEN OUTPUT PRINT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+           END-IF
+           IF WS-Print-Status NOT = "00"
+               DISPLAY "ERROR: CANNOT OPEN SKILLRPT.DAT - STATUS "
+                   WS-Print-Status
+               STOP RUN
+           END-IF
+
+           IF RESTART-IN-PROGRESS
+               OPEN EXTEND EXTRACT-FILE
+               IF WS-Extract-Status NOT = "00"
+                   OPEN OUTPUT EXTRACT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF
+           IF WS-Extract-Status NOT = "00"
+               DISPLAY "ERROR: CANNOT OPEN LMSEXTR.DAT - STATUS "
+                   WS-Extract-Status
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+           STRING WS-Run-Month   DELIMITED BY SIZE
+                  "/"            DELIMITED BY SIZE
+                  WS-Run-Day     DELIMITED BY SIZE
+                  "/"            DELIMITED BY SIZE
+                  WS-Run-Year    DELIMITED BY SIZE
+               INTO WS-Run-Date-Display
+           END-STRING
+           PERFORM READ-SKILLMST
+           .
+
+       PROCESS-EMPLOYEE.
+      * One pass of this paragraph assesses one employee's skill group,
+      * stopping at the next employee id (or end of file) so the whole
+      * roster can be run in a single job.
+           PERFORM INITIALIZE-DATA
+           PERFORM VALIDATE-DATA
+           PERFORM CALCULATE-AVERAGE
+           PERFORM GET-PRIOR-RATINGS
+           PERFORM PRINT-RESULTS
+           PERFORM APPEND-HISTORY
+           PERFORM WRITE-EXTRACT-RECORDS
+           ADD 1 TO WS-Employee-Count
+           ADD WS-Average-Rating TO WS-Roster-Total-Average
+      * Checkpointed after the roster totals are updated so a restart
+      * resumes with the correct running Employees-Assessed/roster
+      * total, not just the last completed employee id.
+           PERFORM SAVE-CHECKPOINT
+           .
+
        INITIALIZE-DATA.
-           MOVE "Data Structures" TO WS-Skill-Name(1)
-           MOVE 8 TO WS-Skill-Rating(1)
+      * Skill ratings now come from SKILLMST instead of hardcoded MOVEs
+      * so the job can be rerun against new data without a recompile.
+      * SKILLMST is assumed sorted by employee id; this control break
+      * collects one employee's skill rows (up to WS-Count of 5) into
+      * WS-Skill-Table, leaving the next employee's row buffered.
+           MOVE 0 TO WS-Count
+           MOVE SM-Employee-Id   TO WS-Employee-Id
+           MOVE SM-Employee-Name TO WS-Employee-Name
+           PERFORM UNTIL END-OF-SKILLMST
+                   OR SM-Employee-Id NOT = WS-Employee-Id
+                   OR WS-Count = 5
+               ADD 1 TO WS-Count
+               SET IDX TO WS-Count
+               MOVE SM-Skill-Name   TO WS-Skill-Name(IDX)
+               MOVE SM-Skill-Rating TO WS-Skill-Rating(IDX)
+               MOVE SM-Skill-Weight TO WS-Skill-Weight(IDX)
+               PERFORM READ-SKILLMST
+           END-PERFORM
+
+      * WS-Skill-Table only holds 5 entries; drain (and log) any
+      * further rows for this same employee id instead of leaving them
+      * buffered, where the outer loop would otherwise mistake the
+      * leftover row for the start of a brand-new employee.
+           PERFORM UNTIL END-OF-SKILLMST
+                   OR SM-Employee-Id NOT = WS-Employee-Id
+               ADD 1 TO WS-Exception-Count
+               MOVE SPACES TO WS-Exception-Line
+               STRING SM-Employee-Id DELIMITED BY SIZE
+                      " "            DELIMITED BY SIZE
+                      SM-Skill-Name  DELIMITED BY SIZE
+                      " SKILL DROPPED - OVER 5 SKILL LIMIT"
+                                     DELIMITED BY SIZE
+                   INTO WS-Exception-Line
+               END-STRING
+               MOVE WS-Exception-Line TO EX-Exception-Line
+               WRITE EX-Exception-Line
+               PERFORM READ-SKILLMST
+           END-PERFORM
+           .
+
+       READ-SKILLMST.
+           READ SKILL-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-Skillmst-Eof
+           END-READ
+           .
+
+       LOAD-CHECKPOINT.
+      * If a prior run left a 'P' (partial) checkpoint, resume after
+      * the last employee it completed instead of reprocessing the
+      * roster from the top.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-Checkpoint-Status = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       IF CK-Status = 'P'
+                           MOVE CK-Employee-Id TO WS-Restart-Employee-Id
+                           MOVE 'Y' TO WS-Restart-Mode
+                           MOVE CK-Employee-Count
+                               TO WS-Employee-Count
+                           MOVE CK-Roster-Total
+                               TO WS-Roster-Total-Average
+                           MOVE CK-Exception-Count
+                               TO WS-Exception-Count
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
 
-           MOVE "File Handling" TO WS-Skill-Name(2)
-           MOVE 9 TO WS-Skill-Rating(2)
+       SKIP-TO-RESTART-POINT.
+      * SKILLMST is sorted ascending by employee id (see INITIALIZE-
+      * DATA); skip every row at or before the checkpointed employee
+      * id so PROCESS-EMPLOYEE resumes with the next one.
+           IF RESTART-IN-PROGRESS
+               PERFORM UNTIL END-OF-SKILLMST
+                       OR SM-Employee-Id > WS-Restart-Employee-Id
+                   PERFORM READ-SKILLMST
+               END-PERFORM
+           END-IF
+           .
+
+       SAVE-CHECKPOINT.
+      * Records the employee just completed as the restart point,
+      * overwriting any previous checkpoint record.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-Checkpoint-Status NOT = "00"
+               DISPLAY "ERROR: CANNOT OPEN CHKPT.DAT - STATUS "
+                   WS-Checkpoint-Status
+               STOP RUN
+           END-IF
+           MOVE 'P' TO CK-Status
+           MOVE WS-Employee-Id TO CK-Employee-Id
+           MOVE WS-Employee-Count TO CK-Employee-Count
+           MOVE WS-Roster-Total-Average TO CK-Roster-Total
+           MOVE WS-Exception-Count TO CK-Exception-Count
+           WRITE CK-Checkpoint-Record
+           CLOSE CHECKPOINT-FILE
+           .
 
-           MOVE "Table Processing" TO WS-Skill-Name(3)
-           MOVE 7 TO WS-Skill-Rating(3)
+       FINALIZE-CHECKPOINT.
+      * Marks the run fully complete so the next fresh run does not
+      * mistake this checkpoint for an interrupted one.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-Checkpoint-Status NOT = "00"
+               DISPLAY "ERROR: CANNOT OPEN CHKPT.DAT - STATUS "
+                   WS-Checkpoint-Status
+               STOP RUN
+           END-IF
+           MOVE 'C' TO CK-Status
+           MOVE SPACES TO CK-Employee-Id
+           MOVE 0 TO CK-Employee-Count
+           MOVE 0 TO CK-Roster-Total
+           MOVE 0 TO CK-Exception-Count
+           WRITE CK-Checkpoint-Record
+           CLOSE CHECKPOINT-FILE
+           .
 
-           MOVE "String Manipulation" TO WS-Skill-Name(4)
-           MOVE 8 TO WS-Skill-Rating(4)
+       VALIDATE-DATA.
+      * Flags any rating outside the valid 1-9 range (or blank/
+      * non-numeric) to the exceptions report before it can skew
+      * CALCULATE-AVERAGE, instead of quietly distorting the average.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-Count
+               MOVE 'Y' TO WS-Skill-Valid(IDX)
+               IF WS-Skill-Rating(IDX) NOT NUMERIC
+                   MOVE "NON-NUMERIC RATING" TO WS-Exception-Reason
+                   MOVE 'N' TO WS-Skill-Valid(IDX)
+                   PERFORM WRITE-EXCEPTION
+               ELSE
+      * No upper-bound check here: WS-Skill-Rating is PIC 9V9, so it
+      * can never exceed 9.9 (the ceiling req 002's half-point scale
+      * already allows) - only the lower bound is a real exception.
+                   IF WS-Skill-Rating(IDX) < 1
+                       MOVE "RATING OUT OF 1-9.9 RANGE"
+                           TO WS-Exception-Reason
+                       MOVE 'N' TO WS-Skill-Valid(IDX)
+                       PERFORM WRITE-EXCEPTION
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
 
-           MOVE "Debugging" TO WS-Skill-Name(5)
-      * The value was moved erroneously to table element 6
-      * This level is out of bound and was changed to 5
-           MOVE 9 TO WS-Skill-Rating(5)
+       WRITE-EXCEPTION.
+           ADD 1 TO WS-Exception-Count
+           MOVE SPACES TO WS-Exception-Line
+           STRING WS-Employee-Id       DELIMITED BY SIZE
+                   " "                 DELIMITED BY SIZE
+                   WS-Skill-Name(IDX)  DELIMITED BY SIZE
+                   " "                 DELIMITED BY SIZE
+                   WS-Exception-Reason DELIMITED BY SIZE
+               INTO WS-Exception-Line
+           END-STRING
+           MOVE WS-Exception-Line TO EX-Exception-Line
+           WRITE EX-Exception-Line
            .
 
        CALCULATE-AVERAGE.
+      * Weighted average so skills that matter more to the job (higher
+      * WS-Skill-Weight) move the headline average more than the rest.
+           MOVE 0 TO WS-Weighted-Total
+           MOVE 0 TO WS-Total-Weight
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-Count
+               IF WS-Skill-Valid(IDX) = 'Y'
+                   COMPUTE WS-Weighted-Total =
+                       WS-Weighted-Total +
+                       (WS-Skill-Rating(IDX) * WS-Skill-Weight(IDX))
+                   ADD WS-Skill-Weight(IDX) TO WS-Total-Weight
+               END-IF
+           END-PERFORM
+           IF WS-Total-Weight > 0
+               COMPUTE WS-Average-Rating ROUNDED =
+                   WS-Weighted-Total / WS-Total-Weight
+           ELSE
+               MOVE 0 TO WS-Average-Rating
+           END-IF
+           .
+
+       GET-PRIOR-RATINGS.
+      * Scans HISTMST for this employee's most recent prior rating per
+      * skill, so PRINT-RESULTS can show whether training between
+      * review cycles actually moved the needle.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-Count
+               MOVE 0   TO WS-Prior-Rating(IDX)
+               MOVE 'N' TO WS-Has-Prior(IDX)
+           END-PERFORM
+
+           MOVE 'N' TO WS-History-Eof
+           OPEN INPUT HISTORY-FILE
+           IF WS-History-Status NOT = "00"
+      * No HISTMST yet (first run ever) - nothing to compare against.
+               MOVE 'Y' TO WS-History-Eof
+           END-IF
+           PERFORM UNTIL END-OF-HISTORY
+               READ HISTORY-FILE
+                   AT END
+                       MOVE 'Y' TO WS-History-Eof
+                   NOT AT END
+                       IF HH-Employee-Id = WS-Employee-Id
+                           PERFORM VARYING IDX FROM 1 BY 1
+                                   UNTIL IDX > WS-Count
+                               IF HH-Skill-Name = WS-Skill-Name(IDX)
+                                   MOVE HH-Skill-Rating
+                                       TO WS-Prior-Rating(IDX)
+                                   MOVE 'Y' TO WS-Has-Prior(IDX)
+                               END-IF
+                           END-PERFORM
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-History-Status = "00" OR WS-History-Status = "10"
+               CLOSE HISTORY-FILE
+           END-IF
+           .
+
+       APPEND-HISTORY.
+      * Appends today's ratings so the next run's GET-PRIOR-RATINGS can
+      * compare against them. EXTEND fails if HISTMST doesn't exist
+      * yet (first run ever), so fall back to creating it with OUTPUT.
+           OPEN EXTEND HISTORY-FILE
+           IF WS-History-Status NOT = "00"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           IF WS-History-Status NOT = "00"
+               DISPLAY "ERROR: CANNOT OPEN HISTMST.DAT - STATUS "
+                   WS-History-Status
+               STOP RUN
+           END-IF
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-Count
+      * A flagged-invalid rating is excluded so it never shows up as a
+      * bogus "prior rating" for the next run's GET-PRIOR-RATINGS.
+               IF WS-Skill-Valid(IDX) = 'Y'
+                   MOVE WS-Run-Date      TO HH-Run-Date
+                   MOVE WS-Employee-Id   TO HH-Employee-Id
+                   MOVE WS-Skill-Name(IDX)   TO HH-Skill-Name
+                   MOVE WS-Skill-Rating(IDX) TO HH-Skill-Rating
+                   MOVE WS-Average-Rating    TO HH-Average-Rating
+                   WRITE HH-History-Record
+               END-IF
+           END-PERFORM
+           CLOSE HISTORY-FILE
+           .
+
+       WRITE-EXTRACT-RECORDS.
+      * One fixed-format row per skill for the LMS/HR load, flagging
+      * any skill rated below WS-Training-Threshold for auto-enrollment.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-Count
+      * A flagged-invalid rating never leaves the plant: the LMS load
+      * only sees ratings VALIDATE-DATA has already confirmed numeric
+      * and in range.
+               IF WS-Skill-Valid(IDX) = 'Y'
+                   MOVE WS-Employee-Id      TO LX-Employee-Id
+                   MOVE WS-Employee-Name    TO LX-Employee-Name
+                   MOVE WS-Skill-Name(IDX)  TO LX-Skill-Name
+                   MOVE WS-Skill-Rating(IDX) TO LX-Skill-Rating
+                   MOVE WS-Average-Rating   TO LX-Average-Rating
+                   IF WS-Skill-Rating(IDX) < WS-Training-Threshold
+                       MOVE 'Y' TO LX-Below-Threshold
+                   ELSE
+                       MOVE 'N' TO LX-Below-Threshold
+                   END-IF
+                   WRITE LX-Extract-Record
+               END-IF
+           END-PERFORM
+           .
+
+       PRINT-RESULTS.
+      * Ten lines needed for an employee block (blank + name + top/
+      * bottom callout + up to 5 skills + average); start a new page
+      * if that won't fit.
+           IF WS-Line-Count + 10 > WS-Lines-Per-Page
+               PERFORM PRINT-REPORT-HEADERS
+           END-IF
+
+           PERFORM SORT-SKILL-TABLE
+           PERFORM COUNT-VALID-SKILLS
+
+           MOVE SPACES TO WS-Print-Line
+           STRING "Employee: "     DELIMITED BY SIZE
+                  WS-Employee-Name DELIMITED BY SIZE
+                  "  Id: "         DELIMITED BY SIZE
+                  WS-Employee-Id   DELIMITED BY SIZE
+               INTO WS-Print-Line
+           END-STRING
+           WRITE PR-Line FROM WS-Print-Line AFTER ADVANCING 2 LINES
+           ADD 2 TO WS-Line-Count
+
+      * SORT-SKILL-TABLE pushes invalid entries to the bottom, so the
+      * top skill is always WS-Skill-Name(1) once at least one entry is
+      * valid; the weakest *valid* skill is WS-Valid-Count, not
+      * WS-Count, since the trailing slots may hold invalid entries.
+           MOVE SPACES TO WS-Print-Line
+           IF WS-Valid-Count = 0
+               STRING "  Top Skill: N/A  Development Area: N/A"
+                      DELIMITED BY SIZE
+                   INTO WS-Print-Line
+               END-STRING
+           ELSE
+               STRING "  Top Skill: "       DELIMITED BY SIZE
+                      WS-Skill-Name(1)      DELIMITED BY SIZE
+                      "  Development Area: " DELIMITED BY SIZE
+                      WS-Skill-Name(WS-Valid-Count) DELIMITED BY SIZE
+                   INTO WS-Print-Line
+               END-STRING
+           END-IF
+           WRITE PR-Line FROM WS-Print-Line AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-Line-Count
+
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-Count
-               ADD WS-Skill-Rating(IDX) TO WS-Total-Rating
+               MOVE SPACES TO WS-Print-Line
+               IF WS-Skill-Valid(IDX) = 'Y'
+                   PERFORM BUILD-RATING-BAR
+                   PERFORM BUILD-DELTA-TEXT
+                   MOVE WS-Skill-Rating(IDX) TO WS-Skill-Rating-Display
+                   STRING "  "                    DELIMITED BY SIZE
+                          WS-Skill-Name(IDX)      DELIMITED BY SIZE
+                          " "                     DELIMITED BY SIZE
+                          WS-Skill-Rating-Display DELIMITED BY SIZE
+                          "  "                    DELIMITED BY SIZE
+                          WS-Rating-Bar           DELIMITED BY SIZE
+                          "  "                    DELIMITED BY SIZE
+                          WS-Delta-Text           DELIMITED BY SIZE
+                       INTO WS-Print-Line
+                   END-STRING
+               ELSE
+                   STRING "  "                  DELIMITED BY SIZE
+                          WS-Skill-Name(IDX)    DELIMITED BY SIZE
+                          "  INVALID - SEE EXCEPTIONS"
+                                                 DELIMITED BY SIZE
+                       INTO WS-Print-Line
+                   END-STRING
+               END-IF
+               WRITE PR-Line FROM WS-Print-Line AFTER ADVANCING 1 LINE
+               ADD 1 TO WS-Line-Count
+           END-PERFORM
+
+           MOVE WS-Average-Rating TO WS-Average-Rating-Display
+           MOVE SPACES TO WS-Print-Line
+           STRING "Average Skill Rating: " DELIMITED BY SIZE
+                  WS-Average-Rating-Display DELIMITED BY SIZE
+               INTO WS-Print-Line
+           END-STRING
+           WRITE PR-Line FROM WS-Print-Line AFTER ADVANCING 2 LINES
+           ADD 2 TO WS-Line-Count
+           .
+
+       SORT-SKILL-TABLE.
+      * Simple bubble sort, descending by rating, so the report shows
+      * an employee's strongest skill first and weakest last. Invalid
+      * entries (VALIDATE-DATA set WS-Skill-Valid to 'N') are pushed to
+      * the bottom instead of having their garbage rating compared,
+      * since a non-numeric rating isn't ordinarily comparable.
+           PERFORM VARYING WS-Sort-I FROM 1 BY 1
+                   UNTIL WS-Sort-I >= WS-Count
+               PERFORM VARYING WS-Sort-J FROM 1 BY 1
+                       UNTIL WS-Sort-J > WS-Count - WS-Sort-I
+                   IF (WS-Skill-Valid(WS-Sort-J) = 'N' AND
+                       WS-Skill-Valid(WS-Sort-J + 1) = 'Y')
+                      OR
+                      (WS-Skill-Valid(WS-Sort-J) = 'Y' AND
+                       WS-Skill-Valid(WS-Sort-J + 1) = 'Y' AND
+                       WS-Skill-Rating(WS-Sort-J) <
+                       WS-Skill-Rating(WS-Sort-J + 1))
+                       MOVE WS-Skill-Name(WS-Sort-J)
+                           TO WS-Swap-Name
+                       MOVE WS-Skill-Rating(WS-Sort-J)
+                           TO WS-Swap-Rating
+                       MOVE WS-Skill-Weight(WS-Sort-J)
+                           TO WS-Swap-Weight
+                       MOVE WS-Prior-Rating(WS-Sort-J)
+                           TO WS-Swap-Prior-Rating
+                       MOVE WS-Has-Prior(WS-Sort-J)
+                           TO WS-Swap-Has-Prior
+                       MOVE WS-Skill-Valid(WS-Sort-J)
+                           TO WS-Swap-Valid
+                       MOVE WS-Skill-Name(WS-Sort-J + 1)
+                           TO WS-Skill-Name(WS-Sort-J)
+                       MOVE WS-Skill-Rating(WS-Sort-J + 1)
+                           TO WS-Skill-Rating(WS-Sort-J)
+                       MOVE WS-Skill-Weight(WS-Sort-J + 1)
+                           TO WS-Skill-Weight(WS-Sort-J)
+                       MOVE WS-Prior-Rating(WS-Sort-J + 1)
+                           TO WS-Prior-Rating(WS-Sort-J)
+                       MOVE WS-Has-Prior(WS-Sort-J + 1)
+                           TO WS-Has-Prior(WS-Sort-J)
+                       MOVE WS-Skill-Valid(WS-Sort-J + 1)
+                           TO WS-Skill-Valid(WS-Sort-J)
+                       MOVE WS-Swap-Name
+                           TO WS-Skill-Name(WS-Sort-J + 1)
+                       MOVE WS-Swap-Rating
+                           TO WS-Skill-Rating(WS-Sort-J + 1)
+                       MOVE WS-Swap-Weight
+                           TO WS-Skill-Weight(WS-Sort-J + 1)
+                       MOVE WS-Swap-Prior-Rating
+                           TO WS-Prior-Rating(WS-Sort-J + 1)
+                       MOVE WS-Swap-Has-Prior
+                           TO WS-Has-Prior(WS-Sort-J + 1)
+                       MOVE WS-Swap-Valid
+                           TO WS-Skill-Valid(WS-Sort-J + 1)
+                   END-IF
+               END-PERFORM
            END-PERFORM
-           COMPUTE WS-Average-Rating = WS-Total-Rating / WS-Count
            .
 
-       DISPLAY-RESULTS.
-           DISPLAY "COBOL Skill Assessment Results:"
+       COUNT-VALID-SKILLS.
+      * Called after SORT-SKILL-TABLE, which pushes invalid entries to
+      * the bottom; this gives PRINT-RESULTS a safe index for the
+      * weakest *valid* skill instead of assuming WS-Count's slot is
+      * valid.
+           MOVE 0 TO WS-Valid-Count
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-Count
-               DISPLAY "Skill: " WS-Skill-Name(IDX)
-               DISPLAY "Rating: " WS-Skill-Rating(IDX)
+               IF WS-Skill-Valid(IDX) = 'Y'
+                   ADD 1 TO WS-Valid-Count
+               END-IF
            END-PERFORM
-           DISPLAY "Average Skill Rating: " WS-Average-Rating
            .
-		   
+
+       BUILD-DELTA-TEXT.
+           IF WS-Has-Prior(IDX) = 'N'
+               MOVE "(NEW)" TO WS-Delta-Text
+           ELSE
+               IF WS-Skill-Rating(IDX) > WS-Prior-Rating(IDX)
+                   MOVE "(UP)" TO WS-Delta-Text
+               ELSE
+                   IF WS-Skill-Rating(IDX) < WS-Prior-Rating(IDX)
+                       MOVE "(DOWN)" TO WS-Delta-Text
+                   ELSE
+                       MOVE "(UNCHANGED)" TO WS-Delta-Text
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       BUILD-RATING-BAR.
+      * One asterisk per whole point of rating, rounded, capped at 10
+      * so the bar never overflows the field (PIC 9V9 max is 9.9).
+           COMPUTE WS-Bar-Length = FUNCTION INTEGER(
+               WS-Skill-Rating(IDX) + 0.5)
+           IF WS-Bar-Length > 10
+               MOVE 10 TO WS-Bar-Length
+           END-IF
+           MOVE SPACES TO WS-Rating-Bar
+           PERFORM VARYING WS-Bar-Idx FROM 1 BY 1
+                   UNTIL WS-Bar-Idx > WS-Bar-Length
+               MOVE "*" TO WS-Rating-Bar(WS-Bar-Idx:1)
+           END-PERFORM
+           .
+
+       PRINT-REPORT-HEADERS.
+           ADD 1 TO WS-Page-Count
+           MOVE WS-Page-Count TO WS-Page-Number-Display
+
+           MOVE SPACES TO WS-Print-Line
+           STRING "COBOL SKILL ASSESSMENT REPORT" DELIMITED BY SIZE
+                  "          PAGE "               DELIMITED BY SIZE
+                  WS-Page-Number-Display           DELIMITED BY SIZE
+               INTO WS-Print-Line
+           END-STRING
+      * AFTER ADVANCING PAGE emits a bare form-feed with no preceding
+      * newline on a LINE SEQUENTIAL file, concatenating this title
+      * line onto whatever was written last instead of starting a new
+      * physical line. A blank-line separator gives the same visual
+      * page break without corrupting the file.
+           WRITE PR-Line FROM WS-Print-Line AFTER ADVANCING 2 LINES
+
+           MOVE SPACES TO WS-Print-Line
+           STRING "Run Date: " DELIMITED BY SIZE
+                  WS-Run-Date-Display DELIMITED BY SIZE
+               INTO WS-Print-Line
+           END-STRING
+           WRITE PR-Line FROM WS-Print-Line AFTER ADVANCING 1 LINE
+
+           MOVE 2 TO WS-Line-Count
+           .
+
+       PRINT-ROSTER-SUMMARY.
+           IF WS-Line-Count + 4 > WS-Lines-Per-Page
+               PERFORM PRINT-REPORT-HEADERS
+           END-IF
+
+           IF WS-Employee-Count > 0
+               COMPUTE WS-Roster-Average ROUNDED =
+                   WS-Roster-Total-Average / WS-Employee-Count
+           END-IF
+
+           MOVE SPACES TO WS-Print-Line
+           MOVE "===== Roster Summary =====" TO WS-Print-Line
+           WRITE PR-Line FROM WS-Print-Line AFTER ADVANCING 2 LINES
+
+           MOVE WS-Employee-Count TO WS-Employee-Count-Display
+           MOVE SPACES TO WS-Print-Line
+           STRING "Employees Assessed: "   DELIMITED BY SIZE
+                  WS-Employee-Count-Display DELIMITED BY SIZE
+               INTO WS-Print-Line
+           END-STRING
+           WRITE PR-Line FROM WS-Print-Line AFTER ADVANCING 1 LINE
+
+           MOVE WS-Roster-Average TO WS-Roster-Average-Display
+           MOVE SPACES TO WS-Print-Line
+           STRING "Roster Average Rating: " DELIMITED BY SIZE
+                  WS-Roster-Average-Display DELIMITED BY SIZE
+               INTO WS-Print-Line
+           END-STRING
+           WRITE PR-Line FROM WS-Print-Line AFTER ADVANCING 1 LINE
+
+           MOVE WS-Exception-Count TO WS-Exception-Count-Display
+           MOVE SPACES TO WS-Print-Line
+           STRING "Exceptions Logged: "    DELIMITED BY SIZE
+                  WS-Exception-Count-Display DELIMITED BY SIZE
+               INTO WS-Print-Line
+           END-STRING
+           WRITE PR-Line FROM WS-Print-Line AFTER ADVANCING 1 LINE
+           ADD 4 TO WS-Line-Count
+           .
+
